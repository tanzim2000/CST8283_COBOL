@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: End-of-day combined control-total report across
+      *          STUDENT-RECORD-FILE, CAR-RECORD-OUTPUT and
+      *          INDEXED-INVENT-FILE, so balancing the day doesn't mean
+      *          opening all three files separately and eyeballing
+      *          record counts.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. END-OF-DAY-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT CAR-RECORD-FILE
+           ASSIGN "../CAROUT.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN "../FILE2.TXT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS INVENTORY-ID-INDEXED
+           ALTERNATE KEY IS VENDOR-NAME-INDEXED
+               WITH DUPLICATES
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT END-OF-DAY-REPORT-FILE
+           ASSIGN "../endofdayreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       FD CAR-RECORD-FILE.
+       01 CAR-RECORD-OUTPUT.
+           05 CAR-TYPE PIC X(5).
+           05 CAR-YEAR PIC 9(4).
+           05 ENGINE-SIZE PIC 9(2)V9.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-IN-INDEXED.
+           05 INVENTORY-ID-INDEXED             PIC X(9).
+           05 VENDOR-NAME-INDEXED              PIC X(20).
+           05 INVENTORY-DESCRIPTION-INDEXED    PIC X(40).
+           05 QUANTITY-ON-HAND-INDEXED         PIC 9(5).
+           05 REORDER-POINT-INDEXED            PIC 9(5).
+       FD END-OF-DAY-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-TUITION-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-CAR-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-INVENTORY-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-INVENTORY-QTY-TOTAL PIC 9(7) VALUE ZERO.
+       01 WS-DETAIL-LINE.
+           05 FILLER              PIC X(30) VALUE
+               "STUDENT RECORDS:".
+           05 DL-STUDENT-COUNT    PIC ZZZZ9.
+       01 WS-TUITION-LINE.
+           05 FILLER              PIC X(30) VALUE
+               "TOTAL TUITION OWED:".
+           05 DL-TUITION-TOTAL    PIC ZZZ,ZZZ9.99.
+       01 WS-CAR-LINE.
+           05 FILLER              PIC X(30) VALUE
+               "CAR RECORDS:".
+           05 DL-CAR-COUNT        PIC ZZZZ9.
+       01 WS-INVENTORY-LINE.
+           05 FILLER              PIC X(30) VALUE
+               "INVENTORY ITEMS:".
+           05 DL-INVENTORY-COUNT  PIC ZZZZ9.
+       01 WS-INVENTORY-QTY-LINE.
+           05 FILLER              PIC X(30) VALUE
+               "TOTAL QUANTITY ON HAND:".
+           05 DL-INVENTORY-QTY    PIC ZZZZZZ9.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN OUTPUT END-OF-DAY-REPORT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING END-OF-DAY-REPORT-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 200-PROCESS-STUDENT-FILE.
+           PERFORM 300-PROCESS-CAR-FILE.
+           PERFORM 400-PROCESS-INVENTORY-FILE.
+           PERFORM 500-WRITE-SUMMARY-REPORT.
+           CLOSE END-OF-DAY-REPORT-FILE.
+           STOP RUN.
+
+       200-PROCESS-STUDENT-FILE.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ STUDENT-RECORD-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-STUDENT-COUNT
+                           ADD TUITION-OWED TO WS-STUDENT-TUITION-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE STUDENT-RECORD-FILE
+           END-IF.
+
+       300-PROCESS-CAR-FILE.
+           OPEN INPUT CAR-RECORD-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CAR-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ CAR-RECORD-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END ADD 1 TO WS-CAR-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CAR-RECORD-FILE
+           END-IF.
+
+       400-PROCESS-INVENTORY-FILE.
+           OPEN INPUT INDEXED-INVENT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING INDEXED-INVENT-FILE - STATUS "
+                   WS-FILE-STATUS
+           ELSE
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ INDEXED-INVENT-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-INVENTORY-COUNT
+                           ADD QUANTITY-ON-HAND-INDEXED
+                               TO WS-INVENTORY-QTY-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE INDEXED-INVENT-FILE
+           END-IF.
+
+       500-WRITE-SUMMARY-REPORT.
+           MOVE WS-STUDENT-COUNT TO DL-STUDENT-COUNT.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-STUDENT-TUITION-TOTAL TO DL-TUITION-TOTAL.
+           MOVE WS-TUITION-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-CAR-COUNT TO DL-CAR-COUNT.
+           MOVE WS-CAR-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-INVENTORY-COUNT TO DL-INVENTORY-COUNT.
+           MOVE WS-INVENTORY-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-INVENTORY-QTY-TOTAL TO DL-INVENTORY-QTY.
+           MOVE WS-INVENTORY-QTY-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           DISPLAY "==== END OF DAY CONTROL TOTALS ====".
+           DISPLAY WS-DETAIL-LINE.
+           DISPLAY WS-TUITION-LINE.
+           DISPLAY WS-CAR-LINE.
+           DISPLAY WS-INVENTORY-LINE.
+           DISPLAY WS-INVENTORY-QTY-LINE.
+
+       END PROGRAM END-OF-DAY-REPORT.
