@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Shared student-number billing key.
+      *
+      * Every STUDENT-RECORD-FILE FD (PROJECT-ONE, STUDENT-TUITION-
+      * REPORT, STUDENT-LATE-FEE-BATCH, STUDENT-AR-EXPORT and
+      * STUDENT-TUITION-SYNC) used to hand-type this same PIC 9(7)
+      * field independently - COPY it from here instead so the width
+      * only has to agree in one place. This is the low-order 7 digits
+      * of the full 10-digit number STUDENT-REGISTRATION issues - see
+      * STUDENT-REGISTRATION-NUMBER.CPY for that relationship.
+      ******************************************************************
+       05 STUDENT-NUMBER   PIC 9(7).
