@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Shared student-registration-number key.
+      *
+      * STUDENT-REGISTRATION issues the full 10-digit number; the
+      * low-order 7 digits are the STUDENT-NUMBER.CPY billing key used
+      * across STUDENT-RECORD-FILE (the high-order 3 digits are a
+      * campus/intake prefix tuition billing does not need - see
+      * STUDENT-TUITION-SYNC). That relationship is expressed here as
+      * a REDEFINES, once, instead of being reference-modified out of
+      * a bare PIC 9(10) by every program that needs both widths.
+      ******************************************************************
+       05 STUDENT-NUMBER-FULL PIC 9(10).
+       05 STUDENT-NUMBER-FULL-KEY REDEFINES STUDENT-NUMBER-FULL.
+           10 FILLER PIC 9(3).
+           10 STUDENT-NUMBER PIC 9(7).
