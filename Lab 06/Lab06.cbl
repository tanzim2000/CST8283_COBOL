@@ -1,58 +1,226 @@
-      ******************************************************************
-      * Author: Tanzim Ahmed Sagar
-      * Date: 23.10.2022
-      * Purpose: Lab 06
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Lab06. *>PROGRAM NAME.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. *>DECLARATION OF THE FILES THAT ARE GONNA BE USED.
-           SELECT CAR-FILE *>VARIABLE NAME FOR THE FILE.
-               ASSIGN TO '../CAR.TXT' *>LOCATION ON THE DISK.
-               ORGANIZATION IS LINE SEQUENTIAL. *>FILE STRUCTURE.
-           SELECT CAR-OUTPUT *>VARIABLE NAME FOR THE FILE.
-               ASSIGN TO '../CAROUT.TXT' *>LOCATION ON THE DISK.
-               ORGANIZATION IS LINE SEQUENTIAL. *>FILE STRUCTURE.
-       DATA DIVISION.
-       FILE SECTION. *>DESCRIPTION OF EACH FILE.
-       FD CAR-FILE. *>FD = FILE DESCRIPTION FOR EACH RECORD
-       01 CAR-RECORD.
-           05 CAR-TYPE PIC X(5).
-           05 CAR-YEAR PIC 9(4).
-           05 ENGINE-SIZE PIC 9.
-       FD CAR-OUTPUT.
-       01 CAR-RECORD-OUTPUT.
-           05 CAR-TYPE PIC X(5).
-           05 CAR-YEAR PIC 9(4).
-           05 ENGINE-SIZE PIC 9.
-       WORKING-STORAGE SECTION.
-       01 END-OF-FILE PIC X.
-       01 SUB-1 PIC 9(3).
-       PROCEDURE DIVISION.
-           PERFORM 201-INITIALIZE-FILES.
-           PERFORM 202-MAIN-PROCESS
-               VARYING SUB-1 FROM 1 BY 1 UNTIL END-OF-FILE = 'Y'.
-           PERFORM 203-CLOSE-PROGRAM.
-           STOP RUN.
-           201-INITIALIZE-FILES.
-               OPEN INPUT CAR-FILE.
-               OPEN OUTPUT CAR-OUTPUT.
-           202-MAIN-PROCESS.
-               PERFORM 301-READ-FROM-FILE.
-               PERFORM 302-WRITE-ON-FILE.
-           203-CLOSE-PROGRAM.
-               CLOSE CAR-FILE.
-               CLOSE CAR-OUTPUT.
-           301-READ-FROM-FILE.
-               READ CAR-FILE
-               AT END MOVE 'Y' TO END-OF-FILE
-               NOT AT END DISPLAY ' INPUT: ', CAR-RECORD
-               END-READ.
-           302-WRITE-ON-FILE.
-               MOVE CAR-RECORD TO CAR-RECORD-OUTPUT.
-               DISPLAY 'OUTPUT: ' CAR-RECORD-OUTPUT.
-               DISPLAY '-------------------|'.
-               WRITE CAR-RECORD-OUTPUT.
-       END PROGRAM Lab06.
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 23.10.2022
+      * Purpose: Lab 06
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Lab06. *>PROGRAM NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL. *>DECLARATION OF THE FILES THAT ARE GONNA BE USED.
+           SELECT CAR-FILE *>VARIABLE NAME FOR THE FILE.
+               ASSIGN TO '../CAR.TXT' *>LOCATION ON THE DISK.
+               ORGANIZATION IS LINE SEQUENTIAL *>FILE STRUCTURE.
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CAR-OUTPUT *>VARIABLE NAME FOR THE FILE.
+               ASSIGN TO '../CAROUT.TXT' *>LOCATION ON THE DISK.
+               ORGANIZATION IS LINE SEQUENTIAL *>FILE STRUCTURE.
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO '../carsort.tmp'.
+       DATA DIVISION.
+       FILE SECTION. *>DESCRIPTION OF EACH FILE.
+       FD CAR-FILE. *>FD = FILE DESCRIPTION FOR EACH RECORD
+       01 CAR-RECORD.
+           05 CAR-TYPE PIC X(5).
+           05 CAR-YEAR PIC 9(4).
+           05 ENGINE-SIZE PIC 9(2)V9.
+       FD CAR-OUTPUT.
+       01 CAR-RECORD-OUTPUT.
+           05 CAR-TYPE PIC X(5).
+           05 CAR-YEAR PIC 9(4).
+           05 ENGINE-SIZE PIC 9(2)V9.
+       SD SORT-WORK-FILE.
+       01 SORT-CAR-RECORD.
+           05 SORT-CAR-YEAR PIC 9(4).
+           05 SORT-CAR-TYPE PIC X(5).
+           05 SORT-ENGINE-SIZE PIC 9(2)V9.
+       WORKING-STORAGE SECTION.
+       01 END-OF-FILE PIC X.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-BACKUP-NAME PIC X(40).
+       01 WS-BACKUP-DATE PIC 9(8).
+       01 WS-BACKUP-TIME PIC 9(8).
+       01 WS-COMMAND-LINE PIC X(80).
+       01 WS-USE-YEAR-FILTER PIC X.
+           88 WS-YEAR-FILTER-ON VALUE 'Y'.
+       01 WS-FILTER-YEAR-LOW PIC 9(4).
+       01 WS-FILTER-YEAR-HIGH PIC 9(4).
+       01 WS-USE-TYPE-FILTER PIC X.
+           88 WS-TYPE-FILTER-ON VALUE 'Y'.
+       01 WS-FILTER-TYPE PIC X(5).
+       01 WS-RECORD-MATCHES PIC X.
+           88 WS-RECORD-MATCHES-CRITERIA VALUE 'Y'.
+       01 WS-RECORDS-READ PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-WRITTEN PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-SKIPPED PIC 9(5) VALUE ZERO.
+       01 WS-RECONCILED-TOTAL PIC 9(5) VALUE ZERO.
+       01 WS-TYPE-BREAKDOWN-COUNT PIC 9(2) VALUE ZERO.
+       01 WS-TYPE-BREAKDOWN.
+           05 WS-TYPE-ENTRY OCCURS 20 TIMES INDEXED BY WS-TYPE-IDX.
+               10 WS-TYPE-CODE PIC X(5).
+               10 WS-TYPE-COUNT PIC 9(5).
+       01 WS-TYPE-FOUND PIC X.
+           88 WS-TYPE-WAS-FOUND VALUE 'Y'.
+       PROCEDURE DIVISION.
+           PERFORM 204-OBTAIN-SELECTION-CRITERIA.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SORT-CAR-YEAR
+               INPUT PROCEDURE 210-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 220-PRODUCE-CAR-OUTPUT.
+           PERFORM 203-CLOSE-PROGRAM.
+           GOBACK.
+           210-LOAD-SORT-FILE.
+               MOVE 'N' TO END-OF-FILE.
+               MOVE ZERO TO WS-RECORDS-READ.
+               MOVE ZERO TO WS-RECORDS-WRITTEN.
+               MOVE ZERO TO WS-RECORDS-SKIPPED.
+               MOVE ZERO TO WS-TYPE-BREAKDOWN-COUNT.
+               OPEN INPUT CAR-FILE.
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING CAR-FILE - STATUS "
+                       WS-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                   PERFORM 301-READ-FROM-FILE
+                   IF END-OF-FILE NOT = 'Y'
+                       PERFORM 305-CHECK-SELECTION-CRITERIA
+                       IF WS-RECORD-MATCHES-CRITERIA
+                           MOVE CAR-YEAR IN CAR-RECORD TO SORT-CAR-YEAR
+                           MOVE CAR-TYPE IN CAR-RECORD TO SORT-CAR-TYPE
+                           MOVE ENGINE-SIZE IN CAR-RECORD
+                               TO SORT-ENGINE-SIZE
+                           RELEASE SORT-CAR-RECORD
+                       ELSE
+                           DISPLAY 'SKIPPED (DOES NOT MATCH CRITERIA): '
+                               CAR-RECORD
+                           ADD 1 TO WS-RECORDS-SKIPPED
+                       END-IF
+                   END-IF
+               END-PERFORM.
+               CLOSE CAR-FILE.
+           220-PRODUCE-CAR-OUTPUT.
+               PERFORM 221-BACKUP-EXISTING-CAR-OUTPUT.
+               OPEN OUTPUT CAR-OUTPUT.
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING CAR-OUTPUT - STATUS "
+                       WS-FILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+               MOVE 'N' TO END-OF-FILE.
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                   RETURN SORT-WORK-FILE
+                       AT END MOVE 'Y' TO END-OF-FILE
+                       NOT AT END PERFORM 302-WRITE-ON-FILE
+                   END-RETURN
+               END-PERFORM.
+               CLOSE CAR-OUTPUT.
+           221-BACKUP-EXISTING-CAR-OUTPUT.
+               OPEN INPUT CAR-OUTPUT.
+               IF WS-FILE-STATUS = "00"
+                   CLOSE CAR-OUTPUT
+                   ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+                   ACCEPT WS-BACKUP-TIME FROM TIME
+                   STRING "../CAROUT_" DELIMITED BY SIZE
+                       WS-BACKUP-DATE DELIMITED BY SIZE
+                       "_" DELIMITED BY SIZE
+                       WS-BACKUP-TIME DELIMITED BY SIZE
+                       ".bak" DELIMITED BY SIZE
+                       INTO WS-BACKUP-NAME
+                   STRING "cp ../CAROUT.TXT " DELIMITED BY SIZE
+                       WS-BACKUP-NAME DELIMITED BY SIZE
+                       INTO WS-COMMAND-LINE
+                   CALL "SYSTEM" USING WS-COMMAND-LINE
+               ELSE
+                   CLOSE CAR-OUTPUT
+               END-IF.
+           204-OBTAIN-SELECTION-CRITERIA.
+               DISPLAY 'FILTER BY CAR-YEAR RANGE? [Y/N]'.
+               ACCEPT WS-USE-YEAR-FILTER.
+               IF WS-YEAR-FILTER-ON
+                   DISPLAY 'LOW YEAR?'
+                   ACCEPT WS-FILTER-YEAR-LOW
+                   DISPLAY 'HIGH YEAR?'
+                   ACCEPT WS-FILTER-YEAR-HIGH
+               END-IF.
+               DISPLAY 'FILTER BY CAR-TYPE? [Y/N]'.
+               ACCEPT WS-USE-TYPE-FILTER.
+               IF WS-TYPE-FILTER-ON
+                   DISPLAY 'CAR-TYPE?'
+                   ACCEPT WS-FILTER-TYPE
+               END-IF.
+           203-CLOSE-PROGRAM.
+               DISPLAY '==== CONTROL TOTALS ===='.
+               DISPLAY 'RECORDS READ:    ' WS-RECORDS-READ.
+               DISPLAY 'RECORDS WRITTEN: ' WS-RECORDS-WRITTEN.
+               DISPLAY 'RECORDS SKIPPED: ' WS-RECORDS-SKIPPED.
+               DISPLAY 'CAR-TYPE BREAKDOWN (RECORDS WRITTEN):'.
+               PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                       UNTIL WS-TYPE-IDX > WS-TYPE-BREAKDOWN-COUNT
+                   DISPLAY '  ' WS-TYPE-CODE(WS-TYPE-IDX) ': '
+                       WS-TYPE-COUNT(WS-TYPE-IDX)
+               END-PERFORM.
+               COMPUTE WS-RECONCILED-TOTAL =
+                   WS-RECORDS-WRITTEN + WS-RECORDS-SKIPPED.
+               IF WS-RECONCILED-TOTAL = WS-RECORDS-READ
+                   DISPLAY 'RECONCILIATION OK: WRITTEN + SKIPPED = READ'
+               ELSE
+                   DISPLAY 'RECONCILIATION FAILED - WRITTEN+SKIPPED='
+                       WS-RECONCILED-TOTAL ' READ=' WS-RECORDS-READ
+               END-IF.
+           301-READ-FROM-FILE.
+               READ CAR-FILE
+               AT END MOVE 'Y' TO END-OF-FILE
+               NOT AT END
+                   DISPLAY ' INPUT: ', CAR-RECORD
+                   ADD 1 TO WS-RECORDS-READ
+               END-READ.
+           302-WRITE-ON-FILE.
+               MOVE SORT-CAR-TYPE TO CAR-TYPE IN CAR-RECORD-OUTPUT.
+               MOVE SORT-CAR-YEAR TO CAR-YEAR IN CAR-RECORD-OUTPUT.
+               MOVE SORT-ENGINE-SIZE TO ENGINE-SIZE IN CAR-RECORD-OUTPUT.
+               DISPLAY 'OUTPUT: ' CAR-RECORD-OUTPUT.
+               DISPLAY '-------------------|'.
+               WRITE CAR-RECORD-OUTPUT.
+               ADD 1 TO WS-RECORDS-WRITTEN.
+               PERFORM 306-ACCUMULATE-TYPE-BREAKDOWN.
+           306-ACCUMULATE-TYPE-BREAKDOWN.
+               MOVE 'N' TO WS-TYPE-FOUND.
+               PERFORM VARYING WS-TYPE-IDX FROM 1 BY 1
+                       UNTIL WS-TYPE-IDX > WS-TYPE-BREAKDOWN-COUNT
+                   IF WS-TYPE-CODE(WS-TYPE-IDX)
+                           = CAR-TYPE IN CAR-RECORD-OUTPUT
+                       ADD 1 TO WS-TYPE-COUNT(WS-TYPE-IDX)
+                       MOVE 'Y' TO WS-TYPE-FOUND
+                   END-IF
+               END-PERFORM.
+               IF NOT WS-TYPE-WAS-FOUND
+                   IF WS-TYPE-BREAKDOWN-COUNT < 20
+                       ADD 1 TO WS-TYPE-BREAKDOWN-COUNT
+                       MOVE CAR-TYPE IN CAR-RECORD-OUTPUT
+                           TO WS-TYPE-CODE(WS-TYPE-BREAKDOWN-COUNT)
+                       MOVE 1 TO WS-TYPE-COUNT(WS-TYPE-BREAKDOWN-COUNT)
+                   ELSE
+                       DISPLAY 'CAR-TYPE BREAKDOWN TABLE FULL - '
+                           'DROPPING NEW TYPE: '
+                           CAR-TYPE IN CAR-RECORD-OUTPUT
+                   END-IF
+               END-IF.
+           305-CHECK-SELECTION-CRITERIA.
+               MOVE 'Y' TO WS-RECORD-MATCHES.
+               IF WS-YEAR-FILTER-ON
+                   IF CAR-YEAR IN CAR-RECORD < WS-FILTER-YEAR-LOW
+                       OR CAR-YEAR IN CAR-RECORD > WS-FILTER-YEAR-HIGH
+                       MOVE 'N' TO WS-RECORD-MATCHES
+                   END-IF
+               END-IF.
+               IF WS-TYPE-FILTER-ON
+                   IF CAR-TYPE IN CAR-RECORD NOT = WS-FILTER-TYPE
+                       MOVE 'N' TO WS-RECORD-MATCHES
+                   END-IF
+               END-IF.
+       END PROGRAM Lab06.
