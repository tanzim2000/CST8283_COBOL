@@ -0,0 +1,112 @@
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 25.10.2022
+      * Purpose: Tuition aging / outstanding balance report for the
+      *          Bursar's office, read off STUDENT-RECORD-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TUITION-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT SORT-WORK-FILE
+           ASSIGN "../tuitionsort.tmp".
+           SELECT TUITION-REPORT-FILE
+           ASSIGN "../tuitionreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SORT-STUDENT-NAME     PIC X(40).
+           05 SORT-STUDENT-NUMBER   PIC 9(7).
+           05 SORT-TUITION-OWED     PIC 9(5)V99.
+       FD TUITION-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-GRAND-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-HEADING-1 PIC X(80) VALUE
+           "STUDENT NAME                        NUMBER   TUITION OWED".
+       01 WS-HEADING-2 PIC X(80) VALUE
+           "------------------------------------ ------- ------------".
+       01 WS-DETAIL-LINE.
+           05 DL-STUDENT-NAME    PIC X(41).
+           05 DL-STUDENT-NUMBER  PIC 9(7).
+           05 FILLER             PIC X(1) VALUE SPACE.
+           05 DL-TUITION-OWED    PIC ZZZZZ9.99.
+       01 WS-TOTAL-LINE.
+           05 FILLER             PIC X(50) VALUE
+               "GRAND TOTAL TUITION OWED:".
+           05 WS-TOTAL-OUT       PIC ZZZ,ZZZ9.99.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-STUDENT-NAME
+               INPUT PROCEDURE 200-LOAD-SORT-FILE
+               OUTPUT PROCEDURE 300-PRODUCE-REPORT.
+           STOP RUN.
+       200-LOAD-SORT-FILE.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT-RECORD-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE STUDENT-NAME TO SORT-STUDENT-NAME
+                       MOVE STUDENT-NUMBER TO SORT-STUDENT-NUMBER
+                       MOVE TUITION-OWED TO SORT-TUITION-OWED
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-RECORD-FILE.
+       300-PRODUCE-REPORT.
+           OPEN OUTPUT TUITION-REPORT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TUITION-REPORT-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE SORT-STUDENT-NAME TO DL-STUDENT-NAME
+                       MOVE SORT-STUDENT-NUMBER TO DL-STUDENT-NUMBER
+                       MOVE SORT-TUITION-OWED TO DL-TUITION-OWED
+                       MOVE WS-DETAIL-LINE TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       ADD SORT-TUITION-OWED TO WS-GRAND-TOTAL
+               END-RETURN
+           END-PERFORM.
+           MOVE WS-GRAND-TOTAL TO WS-TOTAL-OUT.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE TUITION-REPORT-FILE.
+
+       END PROGRAM STUDENT-TUITION-REPORT.
