@@ -0,0 +1,89 @@
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 25.10.2022
+      * Purpose: Period-end fixed-format tuition-owed extract matching
+      *          the Finance Accounts-Receivable system's import layout,
+      *          read off STUDENT-RECORD-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-AR-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT AR-EXTRACT-FILE
+           ASSIGN "../ar_tuition_extract.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       FD AR-EXTRACT-FILE.
+       01 AR-EXTRACT-RECORD.
+           05 AR-RECORD-TYPE      PIC X(2).
+           05 AR-STUDENT-ID       PIC 9(10).
+           05 AR-STUDENT-NAME     PIC X(30).
+           05 AR-AMOUNT-OWED      PIC 9(9)V99.
+           05 AR-TRANSACTION-DATE PIC 9(8).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-RUN-DATE PIC 9(8).
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-OWED PIC 9(9)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT AR-EXTRACT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING AR-EXTRACT-FILE - STATUS "
+                   WS-FILE-STATUS
+               CLOSE STUDENT-RECORD-FILE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT-RECORD-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM 200-WRITE-DETAIL-RECORD
+               END-READ
+           END-PERFORM.
+           PERFORM 300-WRITE-TRAILER-RECORD.
+           CLOSE STUDENT-RECORD-FILE.
+           CLOSE AR-EXTRACT-FILE.
+           STOP RUN.
+       200-WRITE-DETAIL-RECORD.
+           MOVE "01" TO AR-RECORD-TYPE.
+           MOVE STUDENT-NUMBER TO AR-STUDENT-ID.
+           MOVE STUDENT-NAME TO AR-STUDENT-NAME.
+           MOVE TUITION-OWED TO AR-AMOUNT-OWED.
+           MOVE WS-RUN-DATE TO AR-TRANSACTION-DATE.
+           WRITE AR-EXTRACT-RECORD.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD TUITION-OWED TO WS-TOTAL-OWED.
+       300-WRITE-TRAILER-RECORD.
+           MOVE "99" TO AR-RECORD-TYPE.
+           MOVE WS-RECORD-COUNT TO AR-STUDENT-ID.
+           MOVE SPACES TO AR-STUDENT-NAME.
+           MOVE WS-TOTAL-OWED TO AR-AMOUNT-OWED.
+           MOVE WS-RUN-DATE TO AR-TRANSACTION-DATE.
+           WRITE AR-EXTRACT-RECORD.
+
+       END PROGRAM STUDENT-AR-EXPORT.
