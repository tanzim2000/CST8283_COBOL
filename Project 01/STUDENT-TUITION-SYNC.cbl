@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Reconciliation step that drives STUDENT-RECORD-FILE
+      *          off STUDENT-REGISTRATION-FILE instead of re-keying
+      *          every new student a second time in PROJECT-ONE.
+      *          STUDENT-REGISTRATION's studentNumber is PIC 9(10)
+      *          while STUDENT-RECORD-FILE's STUDENT-NUMBER is
+      *          PIC 9(7); the low-order 7 digits of studentNumber
+      *          are the tuition key, so the high-order 3 digits are
+      *          a campus/intake prefix that tuition billing does
+      *          not need.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-TUITION-SYNC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-REGISTRATION-FILE
+           ASSIGN "../studentregistration.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-REGISTRATION-FILE.
+       01 REGISTRATION-RECORD.
+           COPY "STUDENT-REGISTRATION-NUMBER.CPY"
+               REPLACING STUDENT-NUMBER-FULL BY REG-STUDENT-NUMBER
+                         STUDENT-NUMBER-FULL-KEY
+                             BY REG-STUDENT-NUMBER-KEY
+                         STUDENT-NUMBER BY REG-STUDENT-NUMBER-TAIL.
+           05 REG-STUDENT-PROGRAM PIC X(8).
+           05 REG-STUDENT-YEAR PIC 9(4).
+           05 REG-STUDENT-DATA.
+               10 REG-STUDENT-NAME.
+                   15 REG-TITLE PIC X(6).
+                   15 REG-FIRST-NAME PIC A(15).
+                   15 REG-INITIAL-NAME PIC A(2).
+                   15 REG-LAST-NAME PIC A(28).
+               10 REG-STUDENT-ADDRESS PIC X(62).
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-REG-EOF PIC X VALUE 'N'.
+       01 WS-RECORDS-READ PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-CREATED PIC 9(5) VALUE ZERO.
+       01 WS-RECORDS-ALREADY-BILLED PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           OPEN INPUT STUDENT-REGISTRATION-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REGISTRATION FILE - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-RECORD-FILE
+               CLOSE STUDENT-RECORD-FILE
+               OPEN I-O STUDENT-RECORD-FILE
+           END-IF.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               CLOSE STUDENT-REGISTRATION-FILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-REG-EOF = 'Y'
+               READ STUDENT-REGISTRATION-FILE
+                   AT END MOVE 'Y' TO WS-REG-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 200-RECONCILE-ONE-RECORD
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-REGISTRATION-FILE.
+           CLOSE STUDENT-RECORD-FILE.
+           DISPLAY "REGISTRATION RECORDS READ: " WS-RECORDS-READ.
+           DISPLAY "TUITION RECORDS CREATED: " WS-RECORDS-CREATED.
+           DISPLAY "ALREADY ON THE TUITION FILE: "
+               WS-RECORDS-ALREADY-BILLED.
+           STOP RUN.
+       200-RECONCILE-ONE-RECORD.
+           MOVE REG-STUDENT-NUMBER-TAIL TO STUDENT-NUMBER.
+           READ STUDENT-RECORD-FILE
+               INVALID KEY PERFORM 210-CREATE-TUITION-RECORD
+               NOT INVALID KEY ADD 1 TO WS-RECORDS-ALREADY-BILLED
+           END-READ.
+       210-CREATE-TUITION-RECORD.
+           STRING REG-FIRST-NAME DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               REG-LAST-NAME DELIMITED BY SIZE
+               INTO STUDENT-NAME.
+           MOVE ZERO TO TUITION-OWED.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "COULD NOT CREATE TUITION RECORD FOR "
+                       STUDENT-NUMBER " - STATUS " WS-FILE-STATUS
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-CREATED
+           END-WRITE.
+
+       END PROGRAM STUDENT-TUITION-SYNC.
