@@ -1,56 +1,236 @@
-      ******************************************************************
-      * Author:Tanzim Ahmed Sagar
-      * Date: 25.10.2022
-      * Purpose: Project 01
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT-ONE.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT STUDENT-RECORD-FILE
-           ASSIGN "F:\studentrecord.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD STUDENT-RECORD-FILE.
-       01 STUDENT-RECORD.
-           05 STUDENT-NUMBER   PIC 9(7).
-           05 STUDENT-NAME     PIC X(40).
-           05 TUITION-OWED     PIC 9(5).
-       WORKING-STORAGE SECTION.
-       01 LOOP PIC X.
-       PROCEDURE DIVISION.
-       101-CREATE-STUDENT-FILE.
-           PERFORM 201-INITIALIZE.
-           PERFORM 202-PRODUCE-ONE-STUDENT-RECORD UNTIL LOOP='N'OR'n'.
-           PERFORM 203-CLOSE-FILE.
-           STOP RUN.
-       201-INITIALIZE.
-           OPEN OUTPUT STUDENT-RECORD-FILE.
-           PERFORM 302-PROMPT-FOR-NEW-RECORD.
-       202-PRODUCE-ONE-STUDENT-RECORD.
-           PERFORM 303-OBTAIN-STUDENT-NUMBER.
-           PERFORM 304-OBTAIN-STUDENT-NAME.
-           PERFORM 305-OBTAIN-TUITION-OWED.
-           PERFORM 302-PROMPT-FOR-NEW-RECORD.
-           PERFORM 306-Write-STUDENT-RECORD.
-       203-CLOSE-FILE.
-           CLOSE STUDENT-RECORD-FILE.
-       302-PROMPT-FOR-NEW-RECORD.
-           DISPLAY "DO YOU HAVE ANY RECORD? [Y/N]".
-           ACCEPT LOOP.
-       303-OBTAIN-STUDENT-NUMBER.
-           DISPLAY "WHAT'S THE STUDENT NUMBER?".
-           ACCEPT STUDENT-NUMBER.
-       304-OBTAIN-STUDENT-NAME.
-           DISPLAY "WHAT'S THE STUDENT NAME?".
-           ACCEPT STUDENT-NAME.
-       305-OBTAIN-TUITION-OWED.
-           DISPLAY "HOW MUCH TUITION IS OWED BY: ", STUDENT-NAME.
-           ACCEPT TUITION-OWED.
-       306-Write-STUDENT-RECORD.
-           WRITE STUDENT-RECORD.
-
-       END PROGRAM PROJECT-ONE.
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 25.10.2022
+      * Purpose: Project 01
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT-ONE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT STUDENT-AUDIT-FILE
+           ASSIGN "../studentaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       FD STUDENT-AUDIT-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AL-DATE           PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-TIME            PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-OPERATOR        PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-STUDENT-NUMBER  PIC 9(7).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-ACTION          PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-OLD-TUITION     PIC Z(5)9.99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-NEW-TUITION     PIC Z(5)9.99.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-BACKUP-NAME PIC X(40).
+       01 WS-BACKUP-DATE PIC 9(8).
+       01 WS-BACKUP-TIME PIC 9(8).
+       01 WS-COMMAND-LINE PIC X(80).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 LOOP PIC X.
+       01 WS-STUDENT-NUMBER-INPUT PIC X(7).
+       01 WS-REENTER-NUMBER PIC X.
+       01 WS-DUPLICATE-FOUND PIC X VALUE 'N'.
+           88 DUPLICATE-FOUND VALUE 'Y'.
+       01 WS-MODE PIC X.
+       01 WS-UPDATE-NUMBER-INPUT PIC X(7).
+       01 WS-UPDATE-NUMBER PIC 9(7).
+       01 WS-UPDATE-MORE PIC X.
+       01 WS-CHANGE-ANSWER PIC X.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           DISPLAY "ENTER YOUR OPERATOR ID".
+           ACCEPT WS-OPERATOR-ID.
+           OPEN EXTEND STUDENT-AUDIT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-AUDIT-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           DISPLAY "1 = ENTER NEW STUDENT RECORDS".
+           DISPLAY "2 = UPDATE AN EXISTING STUDENT RECORD".
+           ACCEPT WS-MODE.
+           IF WS-MODE = '2'
+               PERFORM 102-UPDATE-STUDENT-FILE
+           ELSE
+               PERFORM 101-CREATE-STUDENT-FILE
+           END-IF.
+           CLOSE STUDENT-AUDIT-FILE.
+           GOBACK.
+       101-CREATE-STUDENT-FILE.
+           PERFORM 201-INITIALIZE.
+           PERFORM 202-PRODUCE-ONE-STUDENT-RECORD UNTIL LOOP='N'OR'n'.
+           PERFORM 203-CLOSE-FILE.
+       201-INITIALIZE.
+           PERFORM 206-BACKUP-EXISTING-FILE.
+           OPEN I-O STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-RECORD-FILE
+               CLOSE STUDENT-RECORD-FILE
+               OPEN I-O STUDENT-RECORD-FILE
+           END-IF.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 302-PROMPT-FOR-NEW-RECORD.
+       206-BACKUP-EXISTING-FILE.
+           OPEN INPUT STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS = "00"
+               CLOSE STUDENT-RECORD-FILE
+               ACCEPT WS-BACKUP-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-BACKUP-TIME FROM TIME
+               STRING "../studentrecord_" DELIMITED BY SIZE
+                   WS-BACKUP-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   WS-BACKUP-TIME DELIMITED BY SIZE
+                   ".bak" DELIMITED BY SIZE
+                   INTO WS-BACKUP-NAME
+               STRING "cp ../studentrecord.dat " DELIMITED BY SIZE
+                   WS-BACKUP-NAME DELIMITED BY SIZE
+                   INTO WS-COMMAND-LINE
+               CALL "SYSTEM" USING WS-COMMAND-LINE
+           ELSE
+               CLOSE STUDENT-RECORD-FILE
+           END-IF.
+       202-PRODUCE-ONE-STUDENT-RECORD.
+           PERFORM 303-OBTAIN-STUDENT-NUMBER.
+           PERFORM 304-OBTAIN-STUDENT-NAME.
+           PERFORM 305-OBTAIN-TUITION-OWED.
+           PERFORM 302-PROMPT-FOR-NEW-RECORD.
+           PERFORM 306-Write-STUDENT-RECORD.
+       203-CLOSE-FILE.
+           CLOSE STUDENT-RECORD-FILE.
+       302-PROMPT-FOR-NEW-RECORD.
+           DISPLAY "DO YOU HAVE ANY RECORD? [Y/N]".
+           ACCEPT LOOP.
+       303-OBTAIN-STUDENT-NUMBER.
+           MOVE 'Y' TO WS-REENTER-NUMBER.
+           PERFORM UNTIL WS-REENTER-NUMBER = 'N'
+               DISPLAY "WHAT'S THE STUDENT NUMBER?"
+               ACCEPT WS-STUDENT-NUMBER-INPUT
+               IF WS-STUDENT-NUMBER-INPUT NOT NUMERIC
+                   DISPLAY "STUDENT NUMBER MUST BE NUMERIC - "
+                       "PLEASE RE-ENTER"
+               ELSE
+                   MOVE WS-STUDENT-NUMBER-INPUT TO STUDENT-NUMBER
+                   PERFORM 307-CHECK-DUPLICATE-STUDENT-NUMBER
+                   IF DUPLICATE-FOUND
+                       DISPLAY "STUDENT NUMBER " STUDENT-NUMBER
+                           " ALREADY EXISTS ON FILE - PLEASE RE-ENTER"
+                   ELSE
+                       MOVE 'N' TO WS-REENTER-NUMBER
+                   END-IF
+               END-IF
+           END-PERFORM.
+       304-OBTAIN-STUDENT-NAME.
+           DISPLAY "WHAT'S THE STUDENT NAME?".
+           ACCEPT STUDENT-NAME.
+       305-OBTAIN-TUITION-OWED.
+           DISPLAY "HOW MUCH TUITION IS OWED BY: ", STUDENT-NAME,
+               " (DOLLARS.CENTS, e.g. 1234.56)".
+           ACCEPT TUITION-OWED.
+       306-Write-STUDENT-RECORD.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "STUDENT NUMBER " STUDENT-NUMBER
+                       " ALREADY EXISTS - RECORD NOT WRITTEN"
+               NOT INVALID KEY
+                   MOVE SPACES TO AUDIT-LOG-RECORD
+                   MOVE STUDENT-NUMBER TO AL-STUDENT-NUMBER
+                   MOVE "NEW" TO AL-ACTION
+                   MOVE ZERO TO AL-OLD-TUITION
+                   MOVE TUITION-OWED TO AL-NEW-TUITION
+                   PERFORM 308-WRITE-AUDIT-LOG-ENTRY
+           END-WRITE.
+       307-CHECK-DUPLICATE-STUDENT-NUMBER.
+           MOVE 'N' TO WS-DUPLICATE-FOUND.
+           READ STUDENT-RECORD-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-DUPLICATE-FOUND
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-DUPLICATE-FOUND
+           END-READ.
+       308-WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD.
+           ACCEPT AL-TIME FROM TIME.
+           MOVE WS-OPERATOR-ID TO AL-OPERATOR.
+           WRITE AUDIT-LOG-RECORD.
+       102-UPDATE-STUDENT-FILE.
+           OPEN I-O STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE 'Y' TO WS-UPDATE-MORE.
+           PERFORM UNTIL WS-UPDATE-MORE = 'N' OR WS-UPDATE-MORE = 'n'
+               PERFORM 402-OBTAIN-UPDATE-NUMBER
+               MOVE WS-UPDATE-NUMBER TO STUDENT-NUMBER
+               READ STUDENT-RECORD-FILE
+                   INVALID KEY
+                       DISPLAY "NO RECORD FOUND FOR STUDENT NUMBER "
+                           WS-UPDATE-NUMBER
+                   NOT INVALID KEY
+                       PERFORM 404-APPLY-UPDATE
+               END-READ
+               DISPLAY "UPDATE ANOTHER RECORD? [Y/N]"
+               ACCEPT WS-UPDATE-MORE
+           END-PERFORM.
+           CLOSE STUDENT-RECORD-FILE.
+       402-OBTAIN-UPDATE-NUMBER.
+           DISPLAY "WHICH STUDENT NUMBER DO YOU WANT TO UPDATE?".
+           ACCEPT WS-UPDATE-NUMBER-INPUT.
+           MOVE WS-UPDATE-NUMBER-INPUT TO WS-UPDATE-NUMBER.
+       404-APPLY-UPDATE.
+           DISPLAY "CURRENT NAME: " STUDENT-NAME.
+           DISPLAY "CHANGE NAME? [Y/N]".
+           ACCEPT WS-CHANGE-ANSWER.
+           IF WS-CHANGE-ANSWER = 'Y' OR WS-CHANGE-ANSWER = 'y'
+               DISPLAY "ENTER NEW STUDENT NAME"
+               ACCEPT STUDENT-NAME
+           END-IF.
+           DISPLAY "CURRENT TUITION OWED: " TUITION-OWED.
+           DISPLAY "CHANGE TUITION OWED? [Y/N]".
+           ACCEPT WS-CHANGE-ANSWER.
+           IF WS-CHANGE-ANSWER = 'Y' OR WS-CHANGE-ANSWER = 'y'
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               MOVE TUITION-OWED TO AL-OLD-TUITION
+               DISPLAY "ENTER NEW TUITION OWED (DOLLARS.CENTS)"
+               ACCEPT TUITION-OWED
+               MOVE STUDENT-NUMBER TO AL-STUDENT-NUMBER
+               MOVE "UPDATE" TO AL-ACTION
+               MOVE TUITION-OWED TO AL-NEW-TUITION
+               PERFORM 308-WRITE-AUDIT-LOG-ENTRY
+           END-IF.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED - STATUS " WS-FILE-STATUS
+           END-REWRITE.
+
+       END PROGRAM PROJECT-ONE.
