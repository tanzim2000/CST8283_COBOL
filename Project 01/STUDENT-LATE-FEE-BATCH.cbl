@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 25.10.2022
+      * Purpose: Scheduled batch run that applies a configurable late
+      *          fee percentage to every TUITION-OWED balance over a
+      *          threshold in STUDENT-RECORD-FILE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-LATE-FEE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-RECORD-FILE
+           ASSIGN "../studentrecord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS STUDENT-NUMBER
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT STUDENT-AUDIT-FILE
+           ASSIGN "../studentaudit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-RECORD-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-NUMBER.CPY".
+           05 STUDENT-NAME     PIC X(40).
+           05 TUITION-OWED     PIC 9(5)V99.
+       FD STUDENT-AUDIT-FILE.
+       01 AUDIT-LOG-RECORD.
+           05 AL-DATE           PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-TIME            PIC 9(8).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-OPERATOR        PIC X(10).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-STUDENT-NUMBER  PIC 9(7).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-ACTION          PIC X(6).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-OLD-TUITION     PIC Z(5)9.99.
+           05 FILLER             PIC X VALUE SPACE.
+           05 AL-NEW-TUITION     PIC Z(5)9.99.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-THRESHOLD-INPUT PIC X(8).
+       01 WS-THRESHOLD PIC 9(5)V99.
+       01 WS-PERCENT-INPUT PIC X(5).
+       01 WS-PERCENT PIC 9(2)V99.
+       01 WS-OLD-TUITION PIC 9(5)V99.
+       01 WS-FEE-AMOUNT PIC 9(5)V99.
+       01 WS-RECORDS-READ PIC 9(4) VALUE ZERO.
+       01 WS-RECORDS-BUMPED PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           DISPLAY "ENTER LATE FEE THRESHOLD (DOLLARS.CENTS)".
+           ACCEPT WS-THRESHOLD-INPUT.
+           MOVE WS-THRESHOLD-INPUT TO WS-THRESHOLD.
+           DISPLAY "ENTER LATE FEE PERCENTAGE (e.g. 2.5)".
+           ACCEPT WS-PERCENT-INPUT.
+           MOVE WS-PERCENT-INPUT TO WS-PERCENT.
+           OPEN EXTEND STUDENT-AUDIT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-AUDIT-FILE - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O STUDENT-RECORD-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT STUDENT-RECORD-FILE
+               CLOSE STUDENT-RECORD-FILE
+               OPEN I-O STUDENT-RECORD-FILE
+           END-IF.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-RECORD-FILE - STATUS "
+                   WS-FILE-STATUS
+               CLOSE STUDENT-AUDIT-FILE
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STUDENT-RECORD-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       PERFORM 402-APPLY-LATE-FEE-IF-DUE
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT-RECORD-FILE.
+           CLOSE STUDENT-AUDIT-FILE.
+           DISPLAY "RECORDS PROCESSED: " WS-RECORDS-READ.
+           DISPLAY "RECORDS WITH A LATE FEE APPLIED: " WS-RECORDS-BUMPED.
+           STOP RUN.
+       402-APPLY-LATE-FEE-IF-DUE.
+           IF TUITION-OWED > WS-THRESHOLD
+               MOVE TUITION-OWED TO WS-OLD-TUITION
+               COMPUTE WS-FEE-AMOUNT ROUNDED =
+                   WS-OLD-TUITION * WS-PERCENT / 100
+               COMPUTE TUITION-OWED = WS-OLD-TUITION + WS-FEE-AMOUNT
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "REWRITE FAILED FOR STUDENT NUMBER "
+                           STUDENT-NUMBER " - STATUS " WS-FILE-STATUS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-RECORDS-BUMPED
+                       MOVE SPACES TO AUDIT-LOG-RECORD
+                       MOVE STUDENT-NUMBER TO AL-STUDENT-NUMBER
+                       MOVE "LATEFE" TO AL-ACTION
+                       MOVE WS-OLD-TUITION TO AL-OLD-TUITION
+                       MOVE TUITION-OWED TO AL-NEW-TUITION
+                       MOVE "BATCH" TO AL-OPERATOR
+                       ACCEPT AL-DATE FROM DATE YYYYMMDD
+                       ACCEPT AL-TIME FROM TIME
+                       WRITE AUDIT-LOG-RECORD
+               END-REWRITE
+           END-IF.
+
+       END PROGRAM STUDENT-LATE-FEE-BATCH.
