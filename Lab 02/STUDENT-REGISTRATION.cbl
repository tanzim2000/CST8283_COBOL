@@ -1,30 +1,221 @@
-      ******************************************************************
-      * Author:    Tanzim Ahmed Sagar
-      * Date:      21.09.2022
-      * Purpose:   A program that produce student records
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STUDENT-REGISTRATION.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 STUDENT-RECORD.
-           05 studentNumber PIC 9(10).
-           05 studentProgram PIC X(8).
-           05 studentYear PIC 9(4).
-           05 studentData.
-               10 studentName.
-                   15 title PIC X(6).
-                   15 firstName PIC A(15).
-                   15 initialName PIC A(2).
-                   15 lastName PIC A(28).
-               10 studentAddress.
-                   15 streetAddress PIC X(25).
-                   15 cityName PIC A(15).
-                   15 province PIC A(15).
-                   15 postalCode PIC X(7).
-       PROCEDURE DIVISION.
-       END PROGRAM STUDENT-REGISTRATION.
+      ******************************************************************
+      * Author:    Tanzim Ahmed Sagar
+      * Date:      21.09.2022
+      * Purpose:   A program that produce student records
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENT-REGISTRATION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-REGISTRATION-FILE
+           ASSIGN "../studentregistration.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT PROGRAM-CODE-FILE
+           ASSIGN "../programcodes.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PC-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT-REGISTRATION-FILE.
+       01 STUDENT-RECORD.
+           COPY "STUDENT-REGISTRATION-NUMBER.CPY"
+               REPLACING STUDENT-NUMBER-FULL BY studentNumber.
+           05 studentProgram PIC X(8).
+           05 studentYear PIC 9(4).
+           05 studentData.
+               10 studentName.
+                   15 titleOfRespect PIC X(6).
+                   15 firstName PIC A(15).
+                   15 initialName PIC A(2).
+                   15 lastName PIC A(28).
+               10 studentAddress.
+                   15 streetAddress PIC X(25).
+                   15 cityName PIC A(15).
+                   15 province PIC A(15).
+                   15 postalCode PIC X(7).
+       FD PROGRAM-CODE-FILE.
+       01 PROGRAM-CODE-RECORD.
+           05 PC-CODE        PIC X(8).
+           05 PC-FIRST-YEAR  PIC 9(4).
+           05 PC-LAST-YEAR   PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 LOOP PIC X.
+       01 WS-PROGRAM-COUNT PIC 9(3) VALUE ZERO.
+       01 WS-PROGRAM-TABLE.
+           05 WS-PROGRAM-ENTRY OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-PROGRAM-COUNT
+               INDEXED BY WS-PROGRAM-IDX.
+               10 WS-PC-CODE       PIC X(8).
+               10 WS-PC-FIRST-YEAR PIC 9(4).
+               10 WS-PC-LAST-YEAR  PIC 9(4).
+       01 WS-PC-FILE-STATUS PIC XX.
+       01 WS-PROGRAM-EOF PIC X.
+       01 WS-REENTER-PROGRAM PIC X.
+       01 WS-PROGRAM-FOUND PIC X.
+           88 WS-PROGRAM-CODE-FOUND VALUE 'Y'.
+       01 WS-REENTER-PROVINCE PIC X.
+       01 WS-PROVINCE-CODE PIC X(2).
+           88 WS-VALID-PROVINCE-CODE VALUES
+               "AB" "BC" "MB" "NB" "NL" "NS" "NT" "NU"
+               "ON" "PE" "QC" "SK" "YT".
+       01 WS-REENTER-POSTAL PIC X.
+       01 WS-POSTAL-VALID PIC X.
+           88 WS-POSTAL-CODE-OK VALUE 'Y'.
+       PROCEDURE DIVISION.
+       101-CREATE-REGISTRATION-FILE.
+           PERFORM 201-INITIALIZE.
+           PERFORM 202-PRODUCE-ONE-REGISTRATION-RECORD
+               UNTIL LOOP='N'OR'n'.
+           PERFORM 203-CLOSE-FILE.
+           GOBACK.
+       201-INITIALIZE.
+           OPEN OUTPUT STUDENT-REGISTRATION-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-REGISTRATION-FILE - "
+                   "STATUS " WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM 311-LOAD-PROGRAM-CODE-TABLE.
+           PERFORM 302-PROMPT-FOR-NEW-RECORD.
+       202-PRODUCE-ONE-REGISTRATION-RECORD.
+           PERFORM 303-OBTAIN-STUDENT-NUMBER.
+           PERFORM 305-OBTAIN-STUDENT-YEAR.
+           PERFORM 304-OBTAIN-STUDENT-PROGRAM.
+           PERFORM 306-OBTAIN-STUDENT-NAME.
+           PERFORM 307-OBTAIN-STUDENT-ADDRESS.
+           PERFORM 302-PROMPT-FOR-NEW-RECORD.
+           PERFORM 308-WRITE-STUDENT-RECORD.
+       203-CLOSE-FILE.
+           CLOSE STUDENT-REGISTRATION-FILE.
+       302-PROMPT-FOR-NEW-RECORD.
+           DISPLAY "DO YOU HAVE ANY RECORD? [Y/N]".
+           ACCEPT LOOP.
+       303-OBTAIN-STUDENT-NUMBER.
+           DISPLAY "WHAT'S THE STUDENT NUMBER?".
+           ACCEPT studentNumber.
+       304-OBTAIN-STUDENT-PROGRAM.
+           MOVE 'Y' TO WS-REENTER-PROGRAM.
+           PERFORM UNTIL WS-REENTER-PROGRAM = 'N'
+               DISPLAY "WHAT'S THE STUDENT PROGRAM CODE?"
+               ACCEPT studentProgram
+               MOVE 'N' TO WS-PROGRAM-FOUND
+               SET WS-PROGRAM-IDX TO 1
+               SEARCH WS-PROGRAM-ENTRY
+                   AT END
+                       DISPLAY "NOT A VALID PROGRAM CODE - "
+                           "PLEASE RE-ENTER"
+                   WHEN WS-PC-CODE(WS-PROGRAM-IDX) = studentProgram
+                       IF studentYear NOT <
+                               WS-PC-FIRST-YEAR(WS-PROGRAM-IDX)
+                           AND studentYear NOT >
+                               WS-PC-LAST-YEAR(WS-PROGRAM-IDX)
+                           MOVE 'Y' TO WS-PROGRAM-FOUND
+                       ELSE
+                           DISPLAY "PROGRAM " studentProgram
+                               " IS NOT OFFERED IN " studentYear
+                               " - PLEASE RE-ENTER"
+                       END-IF
+               END-SEARCH
+               IF WS-PROGRAM-CODE-FOUND
+                   MOVE 'N' TO WS-REENTER-PROGRAM
+               END-IF
+           END-PERFORM.
+       305-OBTAIN-STUDENT-YEAR.
+           DISPLAY "WHAT'S THE STUDENT YEAR?".
+           ACCEPT studentYear.
+       306-OBTAIN-STUDENT-NAME.
+           DISPLAY "TITLE (e.g. MR., MS., DR.)?".
+           ACCEPT titleOfRespect.
+           DISPLAY "FIRST NAME?".
+           ACCEPT firstName.
+           DISPLAY "MIDDLE INITIAL?".
+           ACCEPT initialName.
+           DISPLAY "LAST NAME?".
+           ACCEPT lastName.
+       307-OBTAIN-STUDENT-ADDRESS.
+           DISPLAY "STREET ADDRESS?".
+           ACCEPT streetAddress.
+           DISPLAY "CITY?".
+           ACCEPT cityName.
+           PERFORM 309-OBTAIN-PROVINCE.
+           PERFORM 310-OBTAIN-POSTAL-CODE.
+       309-OBTAIN-PROVINCE.
+           MOVE 'Y' TO WS-REENTER-PROVINCE.
+           PERFORM UNTIL WS-REENTER-PROVINCE = 'N'
+               DISPLAY "PROVINCE (2-LETTER CODE, e.g. ON)?"
+               ACCEPT WS-PROVINCE-CODE
+               INSPECT WS-PROVINCE-CODE
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               IF WS-VALID-PROVINCE-CODE
+                   MOVE WS-PROVINCE-CODE TO province
+                   MOVE 'N' TO WS-REENTER-PROVINCE
+               ELSE
+                   DISPLAY "NOT A VALID CANADIAN PROVINCE CODE - "
+                       "PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM.
+       310-OBTAIN-POSTAL-CODE.
+           MOVE 'Y' TO WS-REENTER-POSTAL.
+           PERFORM UNTIL WS-REENTER-POSTAL = 'N'
+               DISPLAY "POSTAL CODE (FORMAT A9A 9A9)?"
+               ACCEPT postalCode
+               INSPECT postalCode
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                   TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               MOVE 'Y' TO WS-POSTAL-VALID
+               IF postalCode(1:1) NOT ALPHABETIC
+                   OR postalCode(2:1) NOT NUMERIC
+                   OR postalCode(3:1) NOT ALPHABETIC
+                   OR postalCode(4:1) NOT = SPACE
+                   OR postalCode(5:1) NOT NUMERIC
+                   OR postalCode(6:1) NOT ALPHABETIC
+                   OR postalCode(7:1) NOT NUMERIC
+                   MOVE 'N' TO WS-POSTAL-VALID
+               END-IF
+               IF WS-POSTAL-CODE-OK
+                   MOVE 'N' TO WS-REENTER-POSTAL
+               ELSE
+                   DISPLAY "POSTAL CODE MUST MATCH A9A 9A9 - "
+                       "PLEASE RE-ENTER"
+               END-IF
+           END-PERFORM.
+       308-WRITE-STUDENT-RECORD.
+           WRITE STUDENT-RECORD.
+       311-LOAD-PROGRAM-CODE-TABLE.
+           MOVE 'N' TO WS-PROGRAM-EOF.
+           MOVE ZERO TO WS-PROGRAM-COUNT.
+           OPEN INPUT PROGRAM-CODE-FILE.
+           IF WS-PC-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PROGRAM-CODE-FILE - STATUS "
+                   WS-PC-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           PERFORM UNTIL WS-PROGRAM-EOF = 'Y'
+               READ PROGRAM-CODE-FILE
+                   AT END MOVE 'Y' TO WS-PROGRAM-EOF
+                   NOT AT END
+                       IF WS-PROGRAM-COUNT < 100
+                           ADD 1 TO WS-PROGRAM-COUNT
+                           MOVE PC-CODE
+                               TO WS-PC-CODE(WS-PROGRAM-COUNT)
+                           MOVE PC-FIRST-YEAR
+                               TO WS-PC-FIRST-YEAR(WS-PROGRAM-COUNT)
+                           MOVE PC-LAST-YEAR
+                               TO WS-PC-LAST-YEAR(WS-PROGRAM-COUNT)
+                       ELSE
+                           DISPLAY
+                               'PROGRAM CODE TABLE FULL - DROPPED: '
+                               PC-CODE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PROGRAM-CODE-FILE.
+
+       END PROGRAM STUDENT-REGISTRATION.
