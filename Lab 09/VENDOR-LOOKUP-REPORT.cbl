@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Vendor lookup report against INDEXED-INVENT-FILE,
+      *          keyed on the VENDOR-NAME-INDEXED alternate key so we
+      *          can answer "what do we stock from Vendor X" without
+      *          grepping FILE2.TXT by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDOR-LOOKUP-REPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO '../FILE2.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INVENTORY-ID-INDEXED
+           ALTERNATE KEY IS VENDOR-NAME-INDEXED
+               WITH DUPLICATES
+           FILE STATUS IS STATUS-FIELD.
+           SELECT VENDOR-REPORT-FILE
+           ASSIGN "../vendorreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS STATUS-FIELD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-IN-INDEXED.
+           05 INVENTORY-ID-INDEXED             PIC X(9).
+           05 VENDOR-NAME-INDEXED              PIC X(20).
+           05 INVENTORY-DESCRIPTION-INDEXED    PIC X(40).
+           05 QUANTITY-ON-HAND-INDEXED         PIC 9(5).
+           05 REORDER-POINT-INDEXED            PIC 9(5).
+       FD VENDOR-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-SEARCH-VENDOR PIC X(20).
+       01 WS-ITEMS-FOUND PIC 9(5) VALUE ZERO.
+       01 WS-HEADING-1 PIC X(80) VALUE
+           "VENDOR LOOKUP REPORT".
+       01 WS-HEADING-2 PIC X(80) VALUE
+           "INVENTORY ID  DESCRIPTION                   QTY  REORDER".
+       01 WS-DETAIL-LINE.
+           05 DL-INVENTORY-ID      PIC X(14).
+           05 DL-DESCRIPTION       PIC X(40).
+           05 DL-QUANTITY          PIC ZZZZ9.
+           05 FILLER               PIC X(2) VALUE SPACES.
+           05 DL-REORDER-POINT     PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 101-OPEN-FILES.
+           DISPLAY 'ENTER VENDOR NAME TO LOOK UP:'.
+           ACCEPT WS-SEARCH-VENDOR.
+           PERFORM 102-PRODUCE-REPORT.
+           PERFORM 103-TERMINATE-PROGRAM.
+           STOP RUN.
+
+           101-OPEN-FILES.
+               OPEN INPUT INDEXED-INVENT-FILE.
+               IF STATUS-FIELD NOT = "00"
+                   DISPLAY "ERROR OPENING INDEXED-INVENT-FILE - STATUS "
+                       STATUS-FIELD
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+               OPEN OUTPUT VENDOR-REPORT-FILE.
+               IF STATUS-FIELD NOT = "00"
+                   DISPLAY "ERROR OPENING VENDOR-REPORT-FILE - STATUS "
+                       STATUS-FIELD
+                   CLOSE INDEXED-INVENT-FILE
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+               MOVE WS-HEADING-1 TO REPORT-LINE.
+               WRITE REPORT-LINE.
+               MOVE WS-HEADING-2 TO REPORT-LINE.
+               WRITE REPORT-LINE.
+
+           102-PRODUCE-REPORT.
+               MOVE WS-SEARCH-VENDOR TO VENDOR-NAME-INDEXED.
+               START INDEXED-INVENT-FILE
+                   KEY IS EQUAL TO VENDOR-NAME-INDEXED
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+                       DISPLAY 'NO ITEMS FOUND FOR VENDOR '
+                           WS-SEARCH-VENDOR
+               END-START.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ INDEXED-INVENT-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END PERFORM 104-CHECK-AND-WRITE-ITEM
+                   END-READ
+               END-PERFORM.
+               IF WS-ITEMS-FOUND = ZERO
+                   MOVE 'NO ITEMS ON FILE FOR THIS VENDOR' TO
+                       REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF.
+
+           104-CHECK-AND-WRITE-ITEM.
+               IF VENDOR-NAME-INDEXED NOT = WS-SEARCH-VENDOR
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   MOVE INVENTORY-ID-INDEXED TO DL-INVENTORY-ID
+                   MOVE INVENTORY-DESCRIPTION-INDEXED TO DL-DESCRIPTION
+                   MOVE QUANTITY-ON-HAND-INDEXED TO DL-QUANTITY
+                   MOVE REORDER-POINT-INDEXED TO DL-REORDER-POINT
+                   MOVE WS-DETAIL-LINE TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   ADD 1 TO WS-ITEMS-FOUND
+               END-IF.
+
+           103-TERMINATE-PROGRAM.
+               DISPLAY 'ITEMS FOUND FOR VENDOR: ' WS-ITEMS-FOUND.
+               CLOSE INDEXED-INVENT-FILE.
+               CLOSE VENDOR-REPORT-FILE.
+
+       END PROGRAM VENDOR-LOOKUP-REPORT.
