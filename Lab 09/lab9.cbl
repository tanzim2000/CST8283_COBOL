@@ -12,7 +12,8 @@
            FILE-CONTROL.
                SELECT INVENT-FILE
                ASSIGN TO '../FILE1.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FIELD.
 
                SELECT INDEXED-INVENT-FILE
                ASSIGN TO '../FILE2.TXT'
@@ -23,6 +24,11 @@
                    WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
 
+               SELECT REJECTED-INVENTORY-FILE
+               ASSIGN TO '../rejectedinventory.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RJ-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD INVENT-FILE.
@@ -30,15 +36,29 @@
            05 INVENTORY-ID             PIC X(9).
            05 VENDOR-NAME              PIC X(20).
            05 INVENTORY-DESCRIPTION    PIC X(40).
+           05 QUANTITY-ON-HAND         PIC 9(5).
+           05 REORDER-POINT            PIC 9(5).
 
        FD INDEXED-INVENT-FILE.
        01 INVENTORY-RECORD-IN-INDEXED.
            05 INVENTORY-ID-INDEXED             PIC X(9).
            05 VENDOR-NAME-INDEXED              PIC X(20).
            05 INVENTORY-DESCRIPTION-INDEXED    PIC X(40).
+           05 QUANTITY-ON-HAND-INDEXED         PIC 9(5).
+           05 REORDER-POINT-INDEXED            PIC 9(5).
+
+       FD REJECTED-INVENTORY-FILE.
+       01 REJECTED-INVENTORY-RECORD.
+           05 RJ-INVENTORY-ID     PIC X(9).
+           05 FILLER              PIC X VALUE SPACE.
+           05 RJ-STATUS           PIC XX.
+           05 FILLER              PIC X VALUE SPACE.
+           05 RJ-REASON           PIC X(40).
        WORKING-STORAGE SECTION.
        01 EOF-FLAG PIC X.
        01 STATUS-FIELD PIC XX.
+       01 RJ-FILE-STATUS PIC XX.
+       01 WS-STATUS-DESCRIPTION PIC X(40).
 
        PROCEDURE DIVISION.
        100-CREATE-INVENTORY-FILE.
@@ -46,14 +66,37 @@
            PERFORM 102-CREATE-INVENTORY-RECORDS
                UNTIL EOF-FLAG = 'Y'.
            PERFORM 103-TERMINATE-PROGRAM.
-             STOP RUN.
+             GOBACK.
 
            101-INITIALIZE-CREATE-FILE.
+               MOVE 'N' TO EOF-FLAG.
                PERFORM 201-OPEN-INV-FILES.
 
            201-OPEN-INV-FILES.
             OPEN INPUT INVENT-FILE.
+            IF STATUS-FIELD NOT = "00"
+                DISPLAY "ERROR OPENING INVENT-FILE - STATUS "
+                    STATUS-FIELD
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF.
             OPEN OUTPUT INDEXED-INVENT-FILE.
+            IF STATUS-FIELD NOT = "00"
+                DISPLAY "ERROR OPENING INDEXED-INVENT-FILE - STATUS "
+                    STATUS-FIELD
+                CLOSE INVENT-FILE
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN OUTPUT REJECTED-INVENTORY-FILE.
+            IF RJ-FILE-STATUS NOT = "00"
+                DISPLAY "ERROR OPENING REJECTED-INVENTORY-FILE - "
+                    "STATUS " RJ-FILE-STATUS
+                CLOSE INVENT-FILE
+                CLOSE INDEXED-INVENT-FILE
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF.
 
            102-CREATE-INVENTORY-RECORDS.
                PERFORM 202-READ-INVENT-FILE.
@@ -71,11 +114,58 @@
                        DISPLAY 'Invalid Key'
                        DISPLAY 'STATUS-FIELD IS: 'STATUS-FIELD
                        DISPLAY 'Original file Inv-ID is: ' INVENTORY-ID
+                       PERFORM 204-WRITE-REJECTED-RECORD
                    NOT INVALID KEY
                        DISPLAY 'SUCCESS'
                        DISPLAY INVENTORY-RECORD-IN-INDEXED.
 
+           204-WRITE-REJECTED-RECORD.
+               MOVE SPACES TO REJECTED-INVENTORY-RECORD.
+               PERFORM 205-TRANSLATE-STATUS-CODE.
+               MOVE INVENTORY-ID TO RJ-INVENTORY-ID.
+               MOVE STATUS-FIELD TO RJ-STATUS.
+               MOVE WS-STATUS-DESCRIPTION TO RJ-REASON.
+               WRITE REJECTED-INVENTORY-RECORD.
+
+           205-TRANSLATE-STATUS-CODE.
+               EVALUATE STATUS-FIELD
+                   WHEN '02'
+                       MOVE 'DUPLICATE ALTERNATE KEY DETECTED'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '21'
+                       MOVE 'SEQUENCE ERROR ON KEYED ACCESS'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '22'
+                       MOVE 'DUPLICATE KEY - RECORD ALREADY EXISTS'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '23'
+                       MOVE 'RECORD NOT FOUND' TO WS-STATUS-DESCRIPTION
+                   WHEN '24'
+                       MOVE 'BOUNDARY VIOLATION - OUT OF FILE SPACE'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '34'
+                       MOVE 'BOUNDARY VIOLATION ON SEQUENTIAL WRITE'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '35'
+                       MOVE 'FILE NOT FOUND' TO WS-STATUS-DESCRIPTION
+                   WHEN '37'
+                       MOVE 'OPEN MODE NOT SUPPORTED BY FILE'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '41'
+                       MOVE 'FILE ALREADY OPEN' TO WS-STATUS-DESCRIPTION
+                   WHEN '46'
+                       MOVE 'READ ATTEMPTED WITH NO VALID KEY'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN '49'
+                       MOVE 'FILE NOT OPEN FOR WRITE/REWRITE'
+                           TO WS-STATUS-DESCRIPTION
+                   WHEN OTHER
+                       MOVE 'UNRECOGNIZED FILE STATUS CODE'
+                           TO WS-STATUS-DESCRIPTION
+               END-EVALUATE.
+
            103-TERMINATE-PROGRAM.
-               CLOSE INVENT-FILE, INDEXED-INVENT-FILE.
+               CLOSE INVENT-FILE, INDEXED-INVENT-FILE,
+                   REJECTED-INVENTORY-FILE.
 
        END PROGRAM LAB9.
