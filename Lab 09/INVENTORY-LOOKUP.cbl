@@ -0,0 +1,77 @@
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Random-access lookup against INDEXED-INVENT-FILE so
+      *          counter staff can pull one item by INVENTORY-ID
+      *          instead of scanning FILE2.TXT top to bottom.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVENTORY-LOOKUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO '../FILE2.TXT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS INVENTORY-ID-INDEXED
+           ALTERNATE KEY IS VENDOR-NAME-INDEXED
+               WITH DUPLICATES
+           FILE STATUS IS STATUS-FIELD.
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-IN-INDEXED.
+           05 INVENTORY-ID-INDEXED             PIC X(9).
+           05 VENDOR-NAME-INDEXED              PIC X(20).
+           05 INVENTORY-DESCRIPTION-INDEXED    PIC X(40).
+           05 QUANTITY-ON-HAND-INDEXED         PIC 9(5).
+           05 REORDER-POINT-INDEXED            PIC 9(5).
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD PIC XX.
+       01 WS-LOOKUP-MORE PIC X VALUE 'Y'.
+       PROCEDURE DIVISION.
+       100-LOOKUP-INVENTORY-ITEMS.
+           PERFORM 101-OPEN-INV-FILE.
+           PERFORM 102-LOOKUP-ONE-ITEM
+               UNTIL WS-LOOKUP-MORE = 'N' OR WS-LOOKUP-MORE = 'n'.
+           PERFORM 103-TERMINATE-PROGRAM.
+           STOP RUN.
+
+           101-OPEN-INV-FILE.
+               OPEN INPUT INDEXED-INVENT-FILE.
+               IF STATUS-FIELD NOT = "00"
+                   DISPLAY "ERROR OPENING INDEXED-INVENT-FILE - STATUS "
+                       STATUS-FIELD
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF.
+
+           102-LOOKUP-ONE-ITEM.
+               DISPLAY 'ENTER INVENTORY ID TO LOOK UP:'.
+               ACCEPT INVENTORY-ID-INDEXED.
+               READ INDEXED-INVENT-FILE
+                   INVALID KEY
+                       DISPLAY 'NO ITEM FOUND FOR INVENTORY ID '
+                           INVENTORY-ID-INDEXED
+                       DISPLAY 'STATUS-FIELD IS: ' STATUS-FIELD
+                   NOT INVALID KEY
+                       DISPLAY 'INVENTORY ID:   '
+                           INVENTORY-ID-INDEXED
+                       DISPLAY 'VENDOR NAME:    '
+                           VENDOR-NAME-INDEXED
+                       DISPLAY 'DESCRIPTION:    '
+                           INVENTORY-DESCRIPTION-INDEXED
+                       DISPLAY 'QUANTITY ON HAND: '
+                           QUANTITY-ON-HAND-INDEXED
+                       DISPLAY 'REORDER POINT:    '
+                           REORDER-POINT-INDEXED
+               END-READ.
+               DISPLAY 'LOOK UP ANOTHER ITEM? [Y/N]'.
+               ACCEPT WS-LOOKUP-MORE.
+
+           103-TERMINATE-PROGRAM.
+               CLOSE INDEXED-INVENT-FILE.
+
+       END PROGRAM INVENTORY-LOOKUP.
