@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Single menu-driven front end tying STUDENT-REGISTRATION,
+      *          PROJECT-ONE, LAB9 and Lab06 together so the daily batch
+      *          no longer means remembering which .cbl to compile and
+      *          run for which job - each option below CALLs the
+      *          existing program as a subprogram and returns here.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-BATCH-MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE PIC X.
+           88 WS-CHOICE-STUDENT-REG    VALUE '1'.
+           88 WS-CHOICE-PROJECT-ONE    VALUE '2'.
+           88 WS-CHOICE-LAB9           VALUE '3'.
+           88 WS-CHOICE-LAB06          VALUE '4'.
+           88 WS-CHOICE-EXIT           VALUE '5'.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 200-DISPLAY-MENU UNTIL WS-CHOICE-EXIT.
+           STOP RUN.
+
+       200-DISPLAY-MENU.
+           DISPLAY ' '.
+           DISPLAY '==== DAILY BATCH MENU ===='.
+           DISPLAY '1 = STUDENT REGISTRATION (Lab 02)'.
+           DISPLAY '2 = TUITION ENTRY / UPDATE (PROJECT-ONE)'.
+           DISPLAY '3 = INVENTORY LOAD (Lab 09)'.
+           DISPLAY '4 = CAR FILE PROCESSING (Lab 06)'.
+           DISPLAY '5 = EXIT'.
+           DISPLAY 'SELECT AN OPTION [1-5]:'.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-CHOICE-STUDENT-REG
+                   CALL 'STUDENT-REGISTRATION'
+               WHEN WS-CHOICE-PROJECT-ONE
+                   CALL 'PROJECT-ONE'
+               WHEN WS-CHOICE-LAB9
+                   CALL 'LAB9'
+               WHEN WS-CHOICE-LAB06
+                   CALL 'Lab06'
+               WHEN WS-CHOICE-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID OPTION - PLEASE CHOOSE 1-5'
+           END-EVALUATE.
+
+       END PROGRAM DAILY-BATCH-MENU.
