@@ -11,8 +11,9 @@
        01 GAS PIC 9(2).
          88 EXECELLENT VALUE 0 THROUGH 5.
          88 GOOD VALUE 6 THROUGH 10.
-         88 FINE VALUE 11 THROUGH 15.
-         88 POOR VALUE 15 THROUGH 99.
+         88 FINE VALUE 11 THROUGH 14.
+         88 POOR VALUE 15 THROUGH 89.
+         88 FULL VALUE 90 THROUGH 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Please Enter a gas value (0-99):"
@@ -24,5 +25,7 @@
                 ELSE IF FINE THEN
                   DISPLAY "F"
                   ELSE IF POOR THEN
-                    DISPLAY "P".
+                    DISPLAY "P"
+                    ELSE IF FULL THEN
+                      DISPLAY "FULL".
        END PROGRAM YOUR-PROGRAM-NAME.
