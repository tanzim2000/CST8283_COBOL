@@ -0,0 +1,130 @@
+      ******************************************************************
+      * Author:Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Batch fleet fuel-check mode - classifies a fuel
+      *          reading per vehicle using the same gas-level tiers
+      *          as Lab07[2] and prints a refuel-alert report for
+      *          every POOR-tier vehicle, tied to Lab06's CAR-FILE
+      *          vehicle shape (CAR-TYPE/CAR-YEAR).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FLEET-FUEL-CHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FLEET-FUEL-FILE
+           ASSIGN "../fleetfuel.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT REFUEL-ALERT-REPORT
+           ASSIGN "../refuelalert.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT DISPATCH-ALERT-FILE
+           ASSIGN "../dispatchalert.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FLEET-FUEL-FILE.
+       01 FLEET-FUEL-RECORD.
+           05 FF-CAR-TYPE    PIC X(5).
+           05 FF-CAR-YEAR    PIC 9(4).
+           05 FF-GAS-READING PIC 9(2).
+           88 FF-EXECELLENT VALUE 0 THROUGH 5.
+           88 FF-GOOD       VALUE 6 THROUGH 10.
+           88 FF-FINE       VALUE 11 THROUGH 14.
+           88 FF-POOR       VALUE 15 THROUGH 89.
+           88 FF-FULL       VALUE 90 THROUGH 99.
+       FD REFUEL-ALERT-REPORT.
+       01 REPORT-LINE PIC X(80).
+       FD DISPATCH-ALERT-FILE.
+       01 DISPATCH-ALERT-RECORD.
+           05 DA-DATE        PIC 9(8).
+           05 FILLER         PIC X VALUE SPACE.
+           05 DA-TIME        PIC 9(8).
+           05 FILLER         PIC X VALUE SPACE.
+           05 DA-CAR-TYPE    PIC X(5).
+           05 FILLER         PIC X VALUE SPACE.
+           05 DA-CAR-YEAR    PIC 9(4).
+           05 FILLER         PIC X VALUE SPACE.
+           05 DA-GAS-READING PIC 9(2).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-VEHICLES-READ PIC 9(5) VALUE ZERO.
+       01 WS-VEHICLES-NEEDING-FUEL PIC 9(5) VALUE ZERO.
+       01 WS-HEADING-1 PIC X(80) VALUE
+           "FLEET REFUEL ALERT REPORT - POOR FUEL-TIER VEHICLES".
+       01 WS-HEADING-2 PIC X(80) VALUE
+           "CAR-TYPE  CAR-YEAR  GAS READING".
+       01 WS-DETAIL-LINE.
+           05 DL-CAR-TYPE    PIC X(10).
+           05 DL-CAR-YEAR    PIC 9(4).
+           05 FILLER         PIC X(2) VALUE SPACES.
+           05 DL-GAS-READING PIC Z9.
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           OPEN INPUT FLEET-FUEL-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING FLEET-FUEL-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN OUTPUT REFUEL-ALERT-REPORT.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REFUEL-ALERT-REPORT - STATUS "
+                   WS-FILE-STATUS
+               CLOSE FLEET-FUEL-FILE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           OPEN EXTEND DISPATCH-ALERT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING DISPATCH-ALERT-FILE - STATUS "
+                   WS-FILE-STATUS
+               CLOSE FLEET-FUEL-FILE
+               CLOSE REFUEL-ALERT-REPORT
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ FLEET-FUEL-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-VEHICLES-READ
+                       PERFORM 200-CHECK-ONE-VEHICLE
+               END-READ
+           END-PERFORM.
+           CLOSE FLEET-FUEL-FILE.
+           CLOSE REFUEL-ALERT-REPORT.
+           CLOSE DISPATCH-ALERT-FILE.
+           DISPLAY "VEHICLES CHECKED: " WS-VEHICLES-READ.
+           DISPLAY "VEHICLES NEEDING FUEL: " WS-VEHICLES-NEEDING-FUEL.
+           STOP RUN.
+       200-CHECK-ONE-VEHICLE.
+           IF FF-POOR
+               MOVE FF-CAR-TYPE TO DL-CAR-TYPE
+               MOVE FF-CAR-YEAR TO DL-CAR-YEAR
+               MOVE FF-GAS-READING TO DL-GAS-READING
+               MOVE WS-DETAIL-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD 1 TO WS-VEHICLES-NEEDING-FUEL
+               PERFORM 210-WRITE-DISPATCH-ALERT
+           END-IF.
+       210-WRITE-DISPATCH-ALERT.
+           MOVE SPACES TO DISPATCH-ALERT-RECORD.
+           ACCEPT DA-DATE FROM DATE YYYYMMDD.
+           ACCEPT DA-TIME FROM TIME.
+           MOVE FF-CAR-TYPE TO DA-CAR-TYPE.
+           MOVE FF-CAR-YEAR TO DA-CAR-YEAR.
+           MOVE FF-GAS-READING TO DA-GAS-READING.
+           WRITE DISPATCH-ALERT-RECORD.
+
+       END PROGRAM FLEET-FUEL-CHECK.
