@@ -0,0 +1,67 @@
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 08.08.2026
+      * Purpose: Run-control driver for the nightly batch window - reads
+      *          batchcontrol.txt for the program names to run and the
+      *          order to run them in, CALLs each one in turn, and stops
+      *          the chain on the first step that comes back with a
+      *          non-zero RETURN-CODE instead of barreling on regardless.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CONTROL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE
+           ASSIGN "../batchcontrol.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-ABORT PIC X VALUE 'N'.
+       01 WS-PROGRAM-NAME PIC X(30).
+       01 WS-STEP-NUMBER PIC 9(3) VALUE ZERO.
+       01 WS-STEPS-RUN PIC 9(3) VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING BATCHCONTROL.TXT - STATUS "
+                   WS-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 200-RUN-NEXT-STEP
+               UNTIL WS-EOF = 'Y' OR WS-ABORT = 'Y'.
+           CLOSE CONTROL-FILE.
+           DISPLAY "==== BATCH WINDOW COMPLETE ====".
+           DISPLAY "STEPS RUN: " WS-STEPS-RUN.
+           IF WS-ABORT = 'Y'
+               DISPLAY "BATCH WINDOW ABORTED AFTER STEP " WS-STEP-NUMBER
+           END-IF.
+           STOP RUN.
+
+       200-RUN-NEXT-STEP.
+           READ CONTROL-FILE INTO WS-PROGRAM-NAME
+               AT END MOVE 'Y' TO WS-EOF
+               NOT AT END PERFORM 210-EXECUTE-STEP
+           END-READ.
+
+       210-EXECUTE-STEP.
+           ADD 1 TO WS-STEP-NUMBER.
+           DISPLAY "STEP " WS-STEP-NUMBER ": RUNNING " WS-PROGRAM-NAME.
+           MOVE 0 TO RETURN-CODE.
+           CALL WS-PROGRAM-NAME.
+           ADD 1 TO WS-STEPS-RUN.
+           DISPLAY "STEP " WS-STEP-NUMBER ": " WS-PROGRAM-NAME
+               " RETURN CODE " RETURN-CODE.
+           IF RETURN-CODE NOT = 0
+               MOVE 'Y' TO WS-ABORT
+           END-IF.
+
+       END PROGRAM BATCH-CONTROL.
