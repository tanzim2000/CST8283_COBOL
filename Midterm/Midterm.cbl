@@ -1,43 +1,137 @@
-      ******************************************************************
-      * Author: Tanzim Ahmed Sagar
-      * Date: 21.10.2022
-      * Purpose: Midterm
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. milestokilometer.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 CONVERSION-VARIABLES.
-           05 inMiles PIC ZZZZZ9.99.
-           05 incrementalValue PIC 9(6)V99.
-           05 startRange PIC 9(6)V99.
-           05 endRange PIC 9(6)V99.
-           05 inKiloMeter PIC ZZZZZ9.99.
-           05 convert PIC X VALUE 'Y'.
-       PROCEDURE DIVISION.
-       100-MAIN-PROCEDURE.
-           PERFORM 200-INITIAL-RTN.
-           PERFORM 200-CONVERSION-RTN UNTIL convert = 'N'.
-           STOP RUN.
-
-       200-INITIAL-RTN.
-           DISPLAY "Enter the starting number to convert: (in km)"
-           ACCEPT  startRange.
-           MOVE    startRange TO inKiloMeter.
-           DISPLAY "Enter the finishing number to convert: (in km)"
-           ACCEPT  endRange.
-           DISPLAY "incremented by:"
-           ACCEPT  incrementalValue.
-           END-PROCEDURE.
-       200-CONVERSION-RTN.
-           IF startRange <= endRange THEN
-               COMPUTE inMiles = (1.6 * startRange)
-               DISPLAY inKiloMeter, " km is", inMiles, " miles."
-               COMPUTE startRange = (incrementalValue + startRange)
-               MOVE startRange TO inKiloMeter
-           ELSE
-               STOP RUN
-           END-IF.
-       END PROGRAM milestokilometer.
+      ******************************************************************
+      * Author: Tanzim Ahmed Sagar
+      * Date: 21.10.2022
+      * Purpose: Midterm
+      *          Started as a one-off km-to-miles range converter;
+      *          now a menu-driven unit converter covering distance,
+      *          weight, temperature and fuel-volume conversions, each
+      *          run over a range with a chosen direction and written
+      *          to a report file instead of just the console.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNIT-CONVERTER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONVERSION-REPORT-FILE
+           ASSIGN "../conversionreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONVERSION-REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC XX.
+       01 CONVERSION-VARIABLES.
+           05 incrementalValue PIC 9(6)V99.
+           05 startRange PIC S9(6)V9(4).
+           05 endRange PIC S9(6)V9(4).
+           05 convert PIC X VALUE 'Y'.
+       01 WS-CONVERSION-TYPE PIC 9 VALUE 1.
+           88 WS-TYPE-DISTANCE     VALUE 1.
+           88 WS-TYPE-WEIGHT       VALUE 2.
+           88 WS-TYPE-TEMPERATURE  VALUE 3.
+           88 WS-TYPE-FUEL-VOLUME  VALUE 4.
+       01 WS-CONVERSION-DIRECTION PIC X VALUE 'F'.
+           88 WS-DIRECTION-FORWARD VALUE 'F'.
+           88 WS-DIRECTION-REVERSE VALUE 'R'.
+       01 WS-FROM-VALUE PIC -ZZZZZ9.9999.
+       01 WS-FROM-UNIT PIC X(12).
+       01 WS-TO-VALUE PIC -ZZZZZ9.9999.
+       01 WS-TO-UNIT PIC X(12).
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 200-INITIAL-RTN.
+           PERFORM 200-CONVERSION-RTN UNTIL convert = 'N'.
+           CLOSE CONVERSION-REPORT-FILE.
+           GOBACK.
+
+       200-INITIAL-RTN.
+           DISPLAY "UNIT CONVERSION MENU".
+           DISPLAY "1 - DISTANCE (KILOMETERS / MILES)".
+           DISPLAY "2 - WEIGHT (KILOGRAMS / POUNDS)".
+           DISPLAY "3 - TEMPERATURE (CELSIUS / FAHRENHEIT)".
+           DISPLAY "4 - FUEL VOLUME (LITERS / GALLONS)".
+           DISPLAY "SELECT A CONVERSION TYPE [1-4]:".
+           ACCEPT WS-CONVERSION-TYPE.
+           DISPLAY "[F]ORWARD (FIRST UNIT LISTED TO SECOND) OR".
+           DISPLAY "[R]EVERSE (SECOND UNIT LISTED TO FIRST)?".
+           ACCEPT WS-CONVERSION-DIRECTION.
+           DISPLAY "Enter the starting number to convert:"
+           ACCEPT  startRange.
+           DISPLAY "Enter the finishing number to convert:"
+           ACCEPT  endRange.
+           DISPLAY "incremented by:"
+           ACCEPT  incrementalValue.
+           OPEN OUTPUT CONVERSION-REPORT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CONVERSION-REPORT-FILE - STATUS "
+                   WS-FILE-STATUS
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           END-PROCEDURE.
+       200-CONVERSION-RTN.
+           IF startRange <= endRange THEN
+               PERFORM 210-CONVERT-ONE-VALUE
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-FROM-VALUE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-FROM-UNIT DELIMITED BY SPACE
+                   " IS " DELIMITED BY SIZE
+                   WS-TO-VALUE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-TO-UNIT DELIMITED BY SPACE
+                   INTO REPORT-LINE
+               END-STRING
+               DISPLAY REPORT-LINE
+               WRITE REPORT-LINE
+               COMPUTE startRange = (incrementalValue + startRange)
+           ELSE
+               CLOSE CONVERSION-REPORT-FILE
+               MOVE 0 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       210-CONVERT-ONE-VALUE.
+           MOVE startRange TO WS-FROM-VALUE.
+           EVALUATE TRUE
+               WHEN WS-TYPE-DISTANCE AND WS-DIRECTION-FORWARD
+                   MOVE "KM"    TO WS-FROM-UNIT
+                   MOVE "MILES" TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange / 1.6
+               WHEN WS-TYPE-DISTANCE AND WS-DIRECTION-REVERSE
+                   MOVE "MILES" TO WS-FROM-UNIT
+                   MOVE "KM"    TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange * 1.6
+               WHEN WS-TYPE-WEIGHT AND WS-DIRECTION-FORWARD
+                   MOVE "KG"     TO WS-FROM-UNIT
+                   MOVE "POUNDS" TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange * 2.2046
+               WHEN WS-TYPE-WEIGHT AND WS-DIRECTION-REVERSE
+                   MOVE "POUNDS" TO WS-FROM-UNIT
+                   MOVE "KG"     TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange / 2.2046
+               WHEN WS-TYPE-TEMPERATURE AND WS-DIRECTION-FORWARD
+                   MOVE "CELSIUS"    TO WS-FROM-UNIT
+                   MOVE "FAHRENHEIT" TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE =
+                       (startRange * 9 / 5) + 32
+               WHEN WS-TYPE-TEMPERATURE AND WS-DIRECTION-REVERSE
+                   MOVE "FAHRENHEIT" TO WS-FROM-UNIT
+                   MOVE "CELSIUS"    TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE =
+                       (startRange - 32) * 5 / 9
+               WHEN WS-TYPE-FUEL-VOLUME AND WS-DIRECTION-FORWARD
+                   MOVE "LITERS"  TO WS-FROM-UNIT
+                   MOVE "GALLONS" TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange * 0.264172
+               WHEN WS-TYPE-FUEL-VOLUME AND WS-DIRECTION-REVERSE
+                   MOVE "GALLONS" TO WS-FROM-UNIT
+                   MOVE "LITERS"  TO WS-TO-UNIT
+                   COMPUTE WS-TO-VALUE = startRange / 0.264172
+           END-EVALUATE.
+
+       END PROGRAM UNIT-CONVERTER.
